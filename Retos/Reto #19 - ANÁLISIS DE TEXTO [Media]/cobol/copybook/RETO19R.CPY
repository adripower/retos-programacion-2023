@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* Copybook:  RETO19R
+000030* Author:    Equipo de mantenimiento RETO-19
+000040* Purpose:   Layout del registro resumen de metricas de texto
+000050*            que RETO-19 escribe en RESUMEN-ARCHIVO para que lo
+000060*            consuma un programa posterior (acumulacion diaria
+000070*            de metricas de calidad de texto).
+000080* Modification History:
+000090*   09-08-2026  EQ   Creacion inicial del copybook.
+000100******************************************************************
+000110 05  RES-NUM-REGISTRO        PIC 9(08).
+000120 05  RES-NUM-PALABRAS        PIC 9(05).
+000130 05  RES-NUM-ORACIONES       PIC 9(05).
+000140 05  RES-CARACTERES          PIC 9(05).
+000150 05  RES-LONG-MEDIA          PIC 9(05).
+000160 05  RES-PALABRA-MAS-LARGA   PIC X(30).
+000170 05  RES-ORACION-MAS-LARGA-LEN
+000180                             PIC 9(05).
+000190 05  FILLER                  PIC X(10).
