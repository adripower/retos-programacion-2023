@@ -1,123 +1,973 @@
-      ******************************************************************
-      * Author:  Fernando Marin
-      * Date:    13-05-2023
-      * Purpose:  Reto programacion Moure numero 19
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RETO-19.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  FRASE          PIC X(300)      VALUE ' '.
-
-       01  CONT           PIC 999         VALUE 0.
-       01  CONT1          PIC 999         VALUE 2.
-
-       01  INICIO-LARGA   PIC 99          VALUE 0.
-       01  INICIO-TEMP    PIC 99          VALUE 0.
-       01  CONT-LARGA     PIC 99          VALUE 0.
-       01  CONT-TEMP      PIC 99          VALUE 0.
-       01  MAS-LARGA      PIC X(30)       VALUE ' '.
-
-       01  CARACTERES     PIC 999         VALUE 0.
-       01  LARGO          PIC 999         VALUE 0.
-       01  NUM-PALABRAS   PIC 99          VALUE 1.
-       01  LONG-MEDIA     PIC 99          VALUE 0.
-       01  NUM-ORACIONES  PIC 99          VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      * Crea un programa que analice texto y obtenga:
-      * - N�mero total de palabras.
-      * - Longitud media de las palabras.
-      * - N�mero de oraciones del texto (cada vez que aparecen un punto).
-      * - Encuentre la palabra m�s larga.
-
-           STRING
-           'ESTA VA A SER MI FRASE DE PRUEBA. TIENE QUE TENER COSAS.',
-           'EN VARIAS MEDIDAS. VARIAS ORACIONES Y UNA PALABRA GRANDE.',
-           'Y TIENE QUE TERMINAR EN ALGUN PUNTO.' DELIMITED BY SIZE
-           INTO FRASE
-
-      *    ACCEPT FRASE
-           DISPLAY FRASE
-
-      *    EMPEZAMOS MIDIENDO LOS CARACTERES TOTALES
-
-           INSPECT FRASE
-           TALLYING LARGO FOR CHARACTERS.
-
-      *    SE EMPIEZA CON EL LOOP
-
-           PERFORM VARYING CONT FROM 1 BY 1 UNTIL CONT > LARGO
-
-      *    CONTAMOS LOS CARACTERES
-
-           IF FRASE(CONT:1) NOT = ' ' THEN
-               ADD 1 TO CARACTERES
-           END-IF
-
-      *    CONTAMOS LAS ORACIONES
-
-           IF FRASE(CONT:1) = '.'
-               ADD 1 TO NUM-ORACIONES
-           END-IF
-
-      *    CONTAMOS LAS PALABRAS
-
-           IF FRASE(CONT:1) = ' ' AND FRASE(CONT1:1) NOT = ' ' OR
-               FRASE(CONT:1) = '.' AND FRASE(CONT1:1) NOT = ' ' THEN
-               ADD 1 TO NUM-PALABRAS
-           END-IF
-
-      *    EVITAMOS SALIR DE LA LONGITUD DE LA FRASE CON LA VARIABLE
-
-           IF CONT1 = LARGO THEN
-               COMPUTE CONT1 = LARGO - 1
-           END-IF
-
-
-      *    SE CALCULA LA PALABRA MAS LARGA
-           IF FRASE(CONT:1) NOT = ' ' AND FRASE(CONT:1) NOT = '.' THEN
-               IF CONT-TEMP NOT = 0 THEN
-                   ADD 1 TO CONT-TEMP
-               ELSE
-                   ADD 1 TO CONT-TEMP
-                   MOVE CONT TO INICIO-TEMP
-               END-IF
-
-           ELSE
-               IF CONT-TEMP > CONT-LARGA THEN
-                   MOVE CONT-TEMP TO CONT-LARGA
-                   MOVE INICIO-TEMP TO INICIO-LARGA
-                   MOVE FRASE(INICIO-LARGA:CONT-LARGA) TO MAS-LARGA
-                   MOVE 0 TO CONT-TEMP
-                   MOVE 0 TO INICIO-TEMP
-               ELSE
-                   MOVE 0 TO CONT-TEMP
-                   MOVE 0 TO INICIO-TEMP
-               END-IF
-           END-IF
-
-      *    A�ADIMOS 1 A LA VARIABLE CONTADOR
-           ADD 1 TO CONT1
-           END-PERFORM
-
-           COMPUTE LONG-MEDIA = (CARACTERES - NUM-ORACIONES)
-           / NUM-PALABRAS
-
-           DISPLAY 'LAS PALABRAS SERIAN: ' NUM-PALABRAS
-           DISPLAY 'LAS ORACIONES SERIAN: ' NUM-ORACIONES
-           DISPLAY 'LOS CARACTERES TOTALES SERIAN: ' CARACTERES
-           DISPLAY 'LA LONGITUD MEDIA DE LAS PALABRAS ES: ' LONG-MEDIA
-
-           DISPLAY 'LA PALABRA MAS LARGA ES: ' MAS-LARGA
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM RETO-19.
+000010******************************************************************
+000020* Author:  Fernando Marin
+000030* Date:    13-05-2023
+000040* Purpose:  Reto programacion Moure numero 19
+000050* Tectonics: cobc
+000060* Modification History:
+000070*   20-06-2023  FM   Version original (frase fija via STRING).
+000080*   09-08-2026  EQ   Lee las frases de un fichero de entrada en
+000090*                    lugar de un STRING fijo, para poder analizar
+000100*                    un lote de comentarios/tickets por ejecucion.
+000110*   09-08-2026  EQ   Genera un informe formateado (cabeceras,
+000120*                    detalle por frase y totales del lote).
+000130*   09-08-2026  EQ   Anade tabla de frecuencia de palabras y
+000140*                    listado de las 10 palabras mas repetidas.
+000150*   09-08-2026  EQ   El punto, la exclamacion y la interrogacion
+000160*                    cuentan ahora como fin de oracion.
+000170*   09-08-2026  EQ   Valida la longitud de cada registro de
+000180*                    entrada frente a FRASE PIC X(300) y escribe
+000190*                    los registros demasiado largos a un fichero
+000200*                    de rechazos en lugar de truncarlos en
+000210*                    silencio.
+000220*   09-08-2026  EQ   Anade checkpoint cada N registros para poder
+000230*                    reanudar un lote grande sin duplicar
+000240*                    informe ni rechazos.
+000250*   09-08-2026  EQ   Calcula tambien la oracion mas larga del
+000260*                    texto (no solo la palabra mas larga).
+000270*   09-08-2026  EQ   Revisadas las comparaciones de caracteres y
+000280*                    delimitadores de palabra para que funcionen
+000290*                    igual con vocales acentuadas, Ñ y minusculas
+000300*                    (los ficheros de entrada deben venir
+000310*                    codificados en un juego de un solo byte,
+000320*                    p.ej. ISO-8859-1, igual que el resto del
+000330*                    lote de produccion).
+000340*   09-08-2026  EQ   Escribe un registro resumen de metricas (ver
+000350*                    copybook RETO19R) para que otro programa lo
+000360*                    pueda consumir sin hacer screen-scraping.
+000370*   09-08-2026  EQ   Actualiza un diccionario acumulado de
+000380*                    frecuencia de palabras entre ejecuciones.
+000381*   09-08-2026  EQ   Revision: el gran total no escribe nada si
+000382*                    la entrada no se pudo abrir; el calculo de
+000383*                    la oracion mas larga ya no asume un solo
+000384*                    espacio tras el punto; el checkpoint tambien
+000385*                    recuerda los rechazados de ejecuciones
+000386*                    anteriores; la reanudacion comprueba los
+000387*                    tres ficheros de salida, no solo el informe;
+000388*                    la longitud media del gran total se calcula
+000389*                    sobre los totales del lote, no como media de
+000390*                    medias; eliminado un contador sin uso.
+000391*   09-08-2026  EQ   Revision: el checkpoint se graba ahora cada
+000392*                    registro para que una reanudacion nunca
+000393*                    repita detalle ya escrito en informe/resumen;
+000394*                    la oracion mas larga se vuelca tambien cuando
+000395*                    el texto no termina en punto/exclamacion/
+000396*                    interrogacion; el contador de palabras admite
+000397*                    hasta 999 en lugar de desbordar en 99; la
+000398*                    apertura del diccionario comprueba su status
+000399*                    y se salta en lugar de abortar el lote si no
+000400*                    se pudo abrir.
+000401******************************************************************
+000402 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID. RETO-19.
+000420 AUTHOR. FERNANDO MARIN.
+000430 INSTALLATION. EQUIPO DE MANTENIMIENTO.
+000440 DATE-WRITTEN. 13-05-2023.
+000450 DATE-COMPILED.
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER. GNUCOBOL.
+000490 OBJECT-COMPUTER. GNUCOBOL.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT ENTRADA-ARCHIVO ASSIGN TO "ENTRADA"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS ENTRADA-STATUS.
+000550
+000560     SELECT REPORTE-ARCHIVO ASSIGN TO "REPORTE"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS REPORTE-STATUS.
+000590
+000600     SELECT RECHAZOS-ARCHIVO ASSIGN TO "RECHAZOS"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS RECHAZOS-STATUS.
+000630
+000640     SELECT CHECKPT-ARCHIVO ASSIGN TO "CHECKPT"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS CHECKPT-STATUS.
+000670
+000680     SELECT RESUMEN-ARCHIVO ASSIGN TO "RESUMEN"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS RESUMEN-STATUS.
+000710
+000720     SELECT DICCIONARIO-ARCHIVO ASSIGN TO "DICCION"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS DIC-PALABRA
+000760         FILE STATUS IS DICCIONARIO-STATUS.
+000770
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  ENTRADA-ARCHIVO
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  LINEA-ENTRADA              PIC X(400).
+000830
+000840 FD  REPORTE-ARCHIVO
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  LINEA-REPORTE              PIC X(132).
+000870
+000880 FD  RECHAZOS-ARCHIVO
+000890     LABEL RECORDS ARE STANDARD.
+000900 01  LINEA-RECHAZO              PIC X(415).
+000910
+000920 FD  CHECKPT-ARCHIVO
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  REG-CHECKPT.
+000950     05  CKPT-ULTIMO-REGISTRO   PIC 9(08).
+000960     05  FILLER                 PIC X(01) VALUE SPACE.
+000970     05  CKPT-TOTAL-PALABRAS    PIC 9(07).
+000980     05  FILLER                 PIC X(01) VALUE SPACE.
+000990     05  CKPT-TOTAL-ORACIONES   PIC 9(07).
+001000     05  FILLER                 PIC X(01) VALUE SPACE.
+001010     05  CKPT-TOTAL-CARACTERES  PIC 9(07).
+001020     05  FILLER                 PIC X(01) VALUE SPACE.
+001030     05  CKPT-TOTAL-TEXTOS      PIC 9(07).
+001040     05  FILLER                 PIC X(01) VALUE SPACE.
+001050     05  CKPT-TOTAL-RECHAZADOS  PIC 9(07).
+001060
+001070 FD  RESUMEN-ARCHIVO
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  REG-RESUMEN.
+001100     COPY RETO19R.
+001110
+001120 FD  DICCIONARIO-ARCHIVO
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  REG-DICCIONARIO.
+001150     05  DIC-PALABRA            PIC X(30).
+001160     05  DIC-CONTADOR           PIC 9(09).
+001170
+001180 WORKING-STORAGE SECTION.
+001190
+001200*    AREA ORIGINAL DEL RETO (UNA FRASE POR REGISTRO LEIDO)
+001210
+001220 01  FRASE          PIC X(300)      VALUE SPACE.
+001230
+001240 01  CONT           PIC 999         VALUE 0.
+001250 01  CONT1          PIC 999         VALUE 2.
+001260
+001270 01  INICIO-LARGA   PIC 999         VALUE 0.
+001280 01  INICIO-TEMP    PIC 999         VALUE 0.
+001290 01  CONT-LARGA     PIC 999         VALUE 0.
+001300 01  CONT-TEMP      PIC 999         VALUE 0.
+001310 01  MAS-LARGA      PIC X(30)       VALUE SPACE.
+001320
+001330 01  CARACTERES     PIC 999         VALUE 0.
+001340 01  LARGO          PIC 999         VALUE 0.
+001350 01  NUM-PALABRAS   PIC 999         VALUE 1.
+001360 01  LONG-MEDIA     PIC 99          VALUE 0.
+001370 01  NUM-ORACIONES  PIC 99          VALUE 0.
+001380
+001390*    CONTROL DE FICHEROS Y DEL LOTE
+001400
+001410 01  ENTRADA-STATUS     PIC X(02)   VALUE SPACES.
+001420 01  REPORTE-STATUS     PIC X(02)   VALUE SPACES.
+001430 01  RECHAZOS-STATUS    PIC X(02)   VALUE SPACES.
+001440 01  CHECKPT-STATUS     PIC X(02)   VALUE SPACES.
+001450 01  RESUMEN-STATUS     PIC X(02)   VALUE SPACES.
+001460 01  DICCIONARIO-STATUS PIC X(02)   VALUE SPACES.
+001470
+001480 01  FIN-FICHERO        PIC X(01)   VALUE 'N'.
+001490     88  NO-HAY-MAS-REGISTROS      VALUE 'S'.
+001500
+001510 01  ENTRADA-ABIERTA    PIC X(01)   VALUE 'N'.
+001520     88  ENTRADA-QUEDO-ABIERTA     VALUE 'S'.
+001530
+001535 01  SALIDAS-ABIERTAS   PIC X(01)   VALUE 'N'.
+001536     88  SALIDAS-QUEDARON-ABIERTAS VALUE 'S'.
+001537
+001538 01  DICCIONARIO-ABIERTO PIC X(01)  VALUE 'N'.
+001539     88  DICCIONARIO-QUEDO-ABIERTO VALUE 'S'.
+001540 01  MODO-APERTURA      PIC X(01)   VALUE 'N'.
+001550     88  ES-REANUDACION             VALUE 'S'.
+001560
+001570 01  CONTADOR-REGISTROS PIC 9(08)   VALUE 0.
+001580 01  CONTADOR-RECHAZADOS PIC 9(08)  VALUE 0.
+001600
+001601*    EL CHECKPOINT SE GRABA CADA REGISTRO (INTERVALO 1) PARA QUE
+001602*    NUNCA HAYA UN HUECO SIN CONFIRMAR ENTRE EL ULTIMO CHECKPOINT
+001603*    Y LOS DETALLES YA ESCRITOS EN REPORTE/RESUMEN: SI EL LOTE
+001604*    ABENDA A MITAD, EL CHECKPOINT SIEMPRE CONFIRMA EL ULTIMO
+001605*    REGISTRO REALMENTE VOLCADO A DISCO Y UNA REANUDACION NO
+001606*    REPITE NINGUN DETALLE YA ESCRITO
+001610 01  INTERVALO-CHECKPOINT PIC 9(04) VALUE 1.
+001620 01  COCIENTE-CHECKPOINT PIC 9(08)  VALUE 0.
+001630 01  RESTO-CHECKPOINT   PIC 9(04)   VALUE 0.
+001640 01  REGISTROS-A-SALTAR PIC 9(08)   VALUE 0.
+001650 01  CONTADOR-SALTO     PIC 9(08)   VALUE 0.
+001660
+001670 01  LONGITUD-REAL      PIC 9(04)   VALUE 0.
+001680 01  SUBIND-LONGITUD    PIC 9(04)   VALUE 0.
+001690
+001700*    TOTALES PARA EL GRAN TOTAL DEL INFORME
+001710
+001720 01  TOTAL-PALABRAS     PIC 9(07)   VALUE 0.
+001730 01  TOTAL-ORACIONES    PIC 9(07)   VALUE 0.
+001740 01  TOTAL-CARACTERES   PIC 9(07)   VALUE 0.
+001750 01  TOTAL-TEXTOS       PIC 9(07)   VALUE 0.
+001770 01  GRAN-LONGITUD-MEDIA PIC 9(05)  VALUE 0.
+001780
+001790*    SEGUIMIENTO DE LA ORACION MAS LARGA
+001800
+001810 01  ORACION-INICIO-LARGA  PIC 999  VALUE 0.
+001820 01  ORACION-INICIO-TEMP   PIC 999  VALUE 0.
+001830 01  ORACION-LARGA         PIC 999  VALUE 0.
+001840 01  ORACION-TEMP          PIC 999  VALUE 0.
+001850 01  ORACION-MAS-LARGA     PIC X(300) VALUE SPACE.
+001860 01  ORACION-PALABRAS-TEMP PIC 999  VALUE 0.
+001870 01  ORACION-PALABRAS-LARGA PIC 999 VALUE 0.
+001880
+001890*    TABLA DE FRECUENCIA DE PALABRAS (POR TEXTO)
+001900
+001910 01  PALABRA-ACTUAL         PIC X(30) VALUE SPACE.
+001920 01  PALABRA-ENCONTRADA     PIC X(01) VALUE 'N'.
+001930 01  NUM-PALABRAS-DISTINTAS PIC 999   VALUE 0.
+001940 01  IDX-PALABRA            PIC 999   VALUE 0.
+001950
+001960 01  TABLA-PALABRAS.
+001970     05  TABLA-PALABRA-ENTRY OCCURS 100 TIMES.
+001980         10  TP-PALABRA      PIC X(30) VALUE SPACE.
+001990         10  TP-CONTADOR     PIC 9(05) VALUE 0.
+002000
+002010 01  USADOS-TOP.
+002020     05  USADO-PALABRA OCCURS 100 TIMES PIC X(01) VALUE 'N'.
+002030
+002040 01  TABLA-TOP10.
+002050     05  TOP10-ENTRY OCCURS 10 TIMES.
+002060         10  TOP10-PALABRA   PIC X(30) VALUE SPACE.
+002070         10  TOP10-CONTADOR  PIC 9(05) VALUE 0.
+002080
+002090 01  IDX-TOP            PIC 99    VALUE 0.
+002100 01  CONTADOR-MAXIMO    PIC 9(05) VALUE 0.
+002110 01  IDX-ORIGEN         PIC 999   VALUE 0.
+002120
+002130*    LINEAS DE SALIDA DEL INFORME
+002140
+002150 01  LINEA-ENC-1   PIC X(60) VALUE
+002160     'INFORME DE ANALISIS DE TEXTO - RETO-19'.
+002170 01  LINEA-ENC-2   PIC X(80) VALUE
+002180     'REG   PALABRAS ORAC CARACT L-MEDIA PALABRA-MAS-LARGA'.
+002190
+002200 01  LINEA-DETALLE.
+002210     05  LD-REGISTRO          PIC ZZZZ9.
+002220     05  FILLER               PIC X(03) VALUE SPACES.
+002230     05  LD-PALABRAS          PIC ZZ9.
+002240     05  FILLER               PIC X(03) VALUE SPACES.
+002250     05  LD-ORACIONES         PIC ZZ9.
+002260     05  FILLER               PIC X(03) VALUE SPACES.
+002270     05  LD-CARACTERES        PIC ZZZ9.
+002280     05  FILLER               PIC X(03) VALUE SPACES.
+002290     05  LD-LONG-MEDIA        PIC Z9.
+002300     05  FILLER               PIC X(04) VALUE SPACES.
+002310     05  LD-PALABRA-LARGA     PIC X(30).
+002320
+002330 01  LINEA-ORACION-LARGA.
+002340     05  FILLER               PIC X(21) VALUE
+002350         '  ORACION MAS LARGA ('.
+002360     05  LOL-PALABRAS         PIC ZZ9.
+002370     05  FILLER               PIC X(12) VALUE ' PALABRAS): '.
+002380     05  LOL-TEXTO            PIC X(60).
+002390
+002400 01  LINEA-TOP-PALABRA.
+002410     05  FILLER               PIC X(04) VALUE '  - '.
+002420     05  LTP-PALABRA          PIC X(30).
+002430     05  FILLER               PIC X(03) VALUE ' : '.
+002440     05  LTP-CONTADOR         PIC ZZZZ9.
+002450
+002460 01  LINEA-BLANCO             PIC X(01) VALUE SPACE.
+002470
+002480 01  LINEA-TOTAL-1.
+002490     05  FILLER               PIC X(20) VALUE
+002500         'GRAN TOTAL DEL LOTE'.
+002510 01  LINEA-TOTAL-2.
+002520     05  FILLER               PIC X(14) VALUE 'TEXTOS     : '.
+002530     05  LT-TEXTOS            PIC ZZZZZZ9.
+002540 01  LINEA-TOTAL-3.
+002550     05  FILLER               PIC X(14) VALUE 'PALABRAS   : '.
+002560     05  LT-PALABRAS          PIC ZZZZZZ9.
+002570 01  LINEA-TOTAL-4.
+002580     05  FILLER               PIC X(14) VALUE 'ORACIONES  : '.
+002590     05  LT-ORACIONES         PIC ZZZZZZ9.
+002600 01  LINEA-TOTAL-5.
+002610     05  FILLER               PIC X(14) VALUE 'CARACTERES : '.
+002620     05  LT-CARACTERES        PIC ZZZZZZ9.
+002630 01  LINEA-TOTAL-6.
+002640     05  FILLER               PIC X(14) VALUE 'L-MEDIA MED: '.
+002650     05  LT-LONG-MEDIA        PIC ZZZZ9.
+002660 01  LINEA-TOTAL-7.
+002670     05  FILLER               PIC X(14) VALUE 'RECHAZADOS : '.
+002680     05  LT-RECHAZADOS        PIC ZZZZZZ9.
+002690
+002700 01  LINEA-RECHAZO-DET.
+002710     05  LRD-REGISTRO         PIC ZZZZ9.
+002720     05  FILLER               PIC X(03) VALUE SPACES.
+002730     05  LRD-LONGITUD         PIC ZZZ9.
+002740     05  FILLER               PIC X(03) VALUE SPACES.
+002750     05  LRD-TEXTO            PIC X(400).
+002760
+002770 PROCEDURE DIVISION.
+002780
+002790******************************************************************
+002800*    0000-MAINLINE
+002810*    Control principal del lote: abre ficheros, procesa cada
+002820*    registro de entrada hasta fin de fichero y cierra el lote.
+002830******************************************************************
+002840 0000-MAINLINE.
+002850     PERFORM 1000-INICIALIZAR-PROCESO
+002860         THRU 1000-INICIALIZAR-PROCESO-EXIT.
+002870
+002880     PERFORM 2000-PROCESAR-REGISTRO
+002890         THRU 2000-PROCESAR-REGISTRO-EXIT
+002900         UNTIL NO-HAY-MAS-REGISTROS.
+002910
+002920     PERFORM 8000-FINALIZAR-PROCESO
+002930         THRU 8000-FINALIZAR-PROCESO-EXIT.
+002940
+002950     STOP RUN.
+002960
+002970******************************************************************
+002980*    1000-INICIALIZAR-PROCESO
+002990*    Abre los ficheros del lote, recupera el checkpoint anterior
+003000*    (si existe) y posiciona la entrada en el punto de reanudo.
+003010******************************************************************
+003020 1000-INICIALIZAR-PROCESO.
+003030     OPEN INPUT ENTRADA-ARCHIVO.
+003040     IF ENTRADA-STATUS NOT = '00'
+003050         DISPLAY 'NO SE PUDO ABRIR ENTRADA. STATUS: '
+003060             ENTRADA-STATUS
+003070         MOVE 'S' TO FIN-FICHERO
+003080         GO TO 1000-INICIALIZAR-PROCESO-EXIT
+003090     END-IF.
+003100     MOVE 'S' TO ENTRADA-ABIERTA.
+003110
+003120     PERFORM 1100-LEER-CHECKPOINT
+003130         THRU 1100-LEER-CHECKPOINT-EXIT.
+003140
+003150     IF ES-REANUDACION
+003160         OPEN EXTEND REPORTE-ARCHIVO
+003170         OPEN EXTEND RECHAZOS-ARCHIVO
+003180         OPEN EXTEND RESUMEN-ARCHIVO
+003185
+003186*        UNA REANUDACION SOLO ES VALIDA SI LOS TRES FICHEROS DE
+003187*        SALIDA SE HAN PODIDO ABRIR; SI FALTA ALGUNO SE CIERRAN
+003188*        LOS QUE SI SE ABRIERON Y SE CAE A UN LOTE NUEVO EN
+003189*        LUGAR DE QUEDARSE A MEDIAS
+003190
+003191         IF REPORTE-STATUS NOT = '00'
+003192             OR RECHAZOS-STATUS NOT = '00'
+003193             OR RESUMEN-STATUS NOT = '00'
+003194             IF REPORTE-STATUS = '00'
+003195                 CLOSE REPORTE-ARCHIVO
+003196             END-IF
+003197             IF RECHAZOS-STATUS = '00'
+003198                 CLOSE RECHAZOS-ARCHIVO
+003199             END-IF
+003200             IF RESUMEN-STATUS = '00'
+003201                 CLOSE RESUMEN-ARCHIVO
+003202             END-IF
+003210             MOVE 'N' TO MODO-APERTURA
+003220             MOVE 0 TO REGISTROS-A-SALTAR
+003230             MOVE 0 TO TOTAL-PALABRAS
+003240             MOVE 0 TO TOTAL-ORACIONES
+003250             MOVE 0 TO TOTAL-CARACTERES
+003260             MOVE 0 TO TOTAL-TEXTOS
+003270             MOVE 0 TO CONTADOR-RECHAZADOS
+003280             MOVE 0 TO CONTADOR-REGISTROS
+003290         END-IF
+003295     END-IF.
+003300
+003310*    SI NO ES UNA REANUDACION (O EL CHECKPOINT NO TENIA
+003320*    FICHEROS DE SALIDA ASOCIADOS), SE EMPIEZA UN INFORME
+003330*    NUEVO CON SUS CABECERAS
+003340
+003350     IF NOT ES-REANUDACION
+003360         OPEN OUTPUT REPORTE-ARCHIVO
+003370         OPEN OUTPUT RECHAZOS-ARCHIVO
+003380         OPEN OUTPUT RESUMEN-ARCHIVO
+003385
+003386*        LAS TRES SALIDAS TIENEN QUE HABERSE ABIERTO PARA PODER
+003387*        CONTINUAR; SI FALTA ALGUNA SE CIERRAN LAS QUE SI SE
+003388*        ABRIERON, SE CIERRA TAMBIEN LA ENTRADA Y SE ABANDONA EL
+003389*        LOTE, IGUAL QUE SE HACE CUANDO FALLA ENTRADA-ARCHIVO
+003390
+003391         IF REPORTE-STATUS NOT = '00'
+003392             OR RECHAZOS-STATUS NOT = '00'
+003393             OR RESUMEN-STATUS NOT = '00'
+003394             DISPLAY 'NO SE PUDO ABRIR UNA SALIDA. STATUS: '
+003395                 REPORTE-STATUS ' ' RECHAZOS-STATUS ' '
+003396                 RESUMEN-STATUS
+003397             IF REPORTE-STATUS = '00'
+003398                 CLOSE REPORTE-ARCHIVO
+003399             END-IF
+003400             IF RECHAZOS-STATUS = '00'
+003401                 CLOSE RECHAZOS-ARCHIVO
+003402             END-IF
+003403             IF RESUMEN-STATUS = '00'
+003404                 CLOSE RESUMEN-ARCHIVO
+003405             END-IF
+003406             CLOSE ENTRADA-ARCHIVO
+003407             MOVE 'N' TO ENTRADA-ABIERTA
+003408             MOVE 'S' TO FIN-FICHERO
+003409             GO TO 1000-INICIALIZAR-PROCESO-EXIT
+003410         END-IF
+003411         WRITE LINEA-REPORTE FROM LINEA-ENC-1
+003412         WRITE LINEA-REPORTE FROM LINEA-ENC-2
+003413     END-IF.
+003415
+003416     MOVE 'S' TO SALIDAS-ABIERTAS.
+003420
+003430     PERFORM 1200-ABRIR-DICCIONARIO
+003440         THRU 1200-ABRIR-DICCIONARIO-EXIT.
+003450
+003460     PERFORM 1300-SALTAR-REGISTROS
+003470         THRU 1300-SALTAR-REGISTROS-EXIT.
+003480
+003490     READ ENTRADA-ARCHIVO
+003500         AT END MOVE 'S' TO FIN-FICHERO
+003510     END-READ.
+003520 1000-INICIALIZAR-PROCESO-EXIT.
+003530     EXIT.
+003540
+003550******************************************************************
+003560*    1100-LEER-CHECKPOINT
+003570*    Si existe un checkpoint de una ejecucion anterior que no
+003580*    termino, recupera el ultimo registro procesado y los
+003590*    totales acumulados hasta ese punto.
+003600******************************************************************
+003610 1100-LEER-CHECKPOINT.
+003620     MOVE 0 TO REGISTROS-A-SALTAR.
+003630     OPEN INPUT CHECKPT-ARCHIVO.
+003640     IF CHECKPT-STATUS NOT = '00'
+003650         MOVE 'N' TO MODO-APERTURA
+003660         GO TO 1100-LEER-CHECKPOINT-EXIT
+003670     END-IF.
+003680
+003690     READ CHECKPT-ARCHIVO
+003700         AT END
+003710             MOVE 'N' TO MODO-APERTURA
+003720     END-READ.
+003730
+003740     IF CHECKPT-STATUS = '00' AND CKPT-ULTIMO-REGISTRO > 0
+003750         MOVE 'S' TO MODO-APERTURA
+003760         MOVE CKPT-ULTIMO-REGISTRO TO REGISTROS-A-SALTAR
+003770         MOVE CKPT-TOTAL-PALABRAS  TO TOTAL-PALABRAS
+003780         MOVE CKPT-TOTAL-ORACIONES TO TOTAL-ORACIONES
+003790         MOVE CKPT-TOTAL-CARACTERES TO TOTAL-CARACTERES
+003800         MOVE CKPT-TOTAL-TEXTOS    TO TOTAL-TEXTOS
+003805         MOVE CKPT-TOTAL-RECHAZADOS TO CONTADOR-RECHAZADOS
+003820         MOVE CKPT-ULTIMO-REGISTRO TO CONTADOR-REGISTROS
+003830     ELSE
+003840         MOVE 'N' TO MODO-APERTURA
+003850     END-IF.
+003860
+003870     CLOSE CHECKPT-ARCHIVO.
+003880 1100-LEER-CHECKPOINT-EXIT.
+003890     EXIT.
+003900
+003910******************************************************************
+003920*    1200-ABRIR-DICCIONARIO
+003930*    Abre el diccionario acumulado de palabras en E/S; si todavia
+003940*    no existe (primera ejecucion) lo crea vacio.
+003950******************************************************************
+003960 1200-ABRIR-DICCIONARIO.
+003970     OPEN I-O DICCIONARIO-ARCHIVO.
+003980     IF DICCIONARIO-STATUS NOT = '00'
+003990         OPEN OUTPUT DICCIONARIO-ARCHIVO
+004000         CLOSE DICCIONARIO-ARCHIVO
+004010         OPEN I-O DICCIONARIO-ARCHIVO
+004020     END-IF.
+004021
+004022*    SI EL DICCIONARIO SIGUE SIN ABRIRSE TRAS EL INTENTO DE
+004023*    CREARLO (PERMISOS, DISCO LLENO...), SE DEJA CONSTANCIA Y SE
+004024*    SIGUE SIN EL: 7000-ACTUALIZAR-DICCIONARIO Y EL CLOSE FINAL SE
+004025*    SALTAN EN LUGAR DE ABENDAR TODO EL LOTE, IGUAL QUE YA SE HACE
+004026*    CON LOS DEMAS FICHEROS DEL PROGRAMA
+004027
+004028     IF DICCIONARIO-STATUS NOT = '00'
+004029         DISPLAY 'NO SE PUDO ABRIR EL DICCIONARIO. STATUS: '
+004030             DICCIONARIO-STATUS
+004031     ELSE
+004032         MOVE 'S' TO DICCIONARIO-ABIERTO
+004033     END-IF.
+004034 1200-ABRIR-DICCIONARIO-EXIT.
+004040     EXIT.
+004050
+004060******************************************************************
+004070*    1300-SALTAR-REGISTROS
+004080*    En una reanudacion, descarta los registros de entrada que
+004090*    ya se procesaron en la ejecucion anterior al checkpoint.
+004100******************************************************************
+004110 1300-SALTAR-REGISTROS.
+004120     MOVE 0 TO CONTADOR-SALTO.
+004130     PERFORM 1310-LEER-Y-DESCARTAR
+004140         THRU 1310-LEER-Y-DESCARTAR-EXIT
+004150         UNTIL CONTADOR-SALTO >= REGISTROS-A-SALTAR
+004160         OR NO-HAY-MAS-REGISTROS.
+004170 1300-SALTAR-REGISTROS-EXIT.
+004180     EXIT.
+004190
+004200 1310-LEER-Y-DESCARTAR.
+004210     READ ENTRADA-ARCHIVO
+004220         AT END MOVE 'S' TO FIN-FICHERO
+004230     END-READ.
+004240     IF NOT NO-HAY-MAS-REGISTROS
+004250         ADD 1 TO CONTADOR-SALTO
+004260     END-IF.
+004270 1310-LEER-Y-DESCARTAR-EXIT.
+004280     EXIT.
+004290
+004300******************************************************************
+004310*    2000-PROCESAR-REGISTRO
+004320*    Procesa un registro de entrada: valida su longitud, analiza
+004330*    la frase si es valida (o la rechaza si no lo es), escribe el
+004340*    checkpoint cada N registros y lee el siguiente registro.
+004350******************************************************************
+004360 2000-PROCESAR-REGISTRO.
+004370     ADD 1 TO CONTADOR-REGISTROS.
+004380
+004390     PERFORM 2100-VALIDAR-LONGITUD
+004400         THRU 2100-VALIDAR-LONGITUD-EXIT.
+004410
+004420     IF LONGITUD-REAL > 300
+004430         PERFORM 2200-RECHAZAR-REGISTRO
+004440             THRU 2200-RECHAZAR-REGISTRO-EXIT
+004450     ELSE
+004453
+004454*        UNA LINEA EN BLANCO (SIN RECHAZAR, PERO SIN NINGUN
+004455*        CARACTER QUE ANALIZAR) NO ES NI UN TEXTO NI UN RECHAZO:
+004456*        SE SALTA SIN CONTARLA EN LOS TOTALES PARA QUE NO APAREZCA
+004457*        COMO UN TEXTO FANTASMA DE UNA PALABRA
+004458
+004459         IF LONGITUD-REAL = 0
+004460             CONTINUE
+004461         ELSE
+004470             MOVE SPACES TO FRASE
+004480             MOVE LINEA-ENTRADA(1:300) TO FRASE
+004490             PERFORM 3000-ANALIZAR-FRASE
+004500                 THRU 3000-ANALIZAR-FRASE-EXIT
+004510             PERFORM 5000-ESCRIBIR-DETALLE
+004520                 THRU 5000-ESCRIBIR-DETALLE-EXIT
+004525             IF DICCIONARIO-QUEDO-ABIERTO
+004530                 PERFORM 7000-ACTUALIZAR-DICCIONARIO
+004540                     THRU 7000-ACTUALIZAR-DICCIONARIO-EXIT
+004545             END-IF
+004546         END-IF
+004550     END-IF.
+004560
+004570     DIVIDE CONTADOR-REGISTROS BY INTERVALO-CHECKPOINT
+004580         GIVING COCIENTE-CHECKPOINT
+004590         REMAINDER RESTO-CHECKPOINT.
+004600     IF RESTO-CHECKPOINT = 0
+004610         PERFORM 1400-ESCRIBIR-CHECKPOINT
+004620             THRU 1400-ESCRIBIR-CHECKPOINT-EXIT
+004630     END-IF.
+004640
+004650     READ ENTRADA-ARCHIVO
+004660         AT END MOVE 'S' TO FIN-FICHERO
+004670     END-READ.
+004680 2000-PROCESAR-REGISTRO-EXIT.
+004690     EXIT.
+004700
+004710******************************************************************
+004720*    2100-VALIDAR-LONGITUD
+004730*    Calcula la longitud real del registro leido (sin contar los
+004740*    espacios de relleno a la derecha) para poder compararla con
+004750*    el tamano maximo que admite FRASE, PIC X(300).
+004760******************************************************************
+004770 2100-VALIDAR-LONGITUD.
+004780     MOVE 0 TO LONGITUD-REAL.
+004790     MOVE 400 TO SUBIND-LONGITUD.
+004800     PERFORM VARYING SUBIND-LONGITUD FROM 400 BY -1
+004810         UNTIL SUBIND-LONGITUD = 0
+004820         OR LINEA-ENTRADA(SUBIND-LONGITUD:1) NOT = SPACE
+004830         CONTINUE
+004840     END-PERFORM.
+004850     MOVE SUBIND-LONGITUD TO LONGITUD-REAL.
+004860 2100-VALIDAR-LONGITUD-EXIT.
+004870     EXIT.
+004880
+004890******************************************************************
+004900*    2200-RECHAZAR-REGISTRO
+004910*    Escribe el registro que excede los 300 caracteres en el
+004920*    fichero de rechazos junto con su longitud real, en lugar de
+004930*    truncarlo en silencio.
+004940******************************************************************
+004950 2200-RECHAZAR-REGISTRO.
+004960     ADD 1 TO CONTADOR-RECHAZADOS.
+004970     MOVE SPACES TO LINEA-RECHAZO-DET.
+004980     MOVE CONTADOR-REGISTROS TO LRD-REGISTRO.
+004990     MOVE LONGITUD-REAL TO LRD-LONGITUD.
+005000     MOVE LINEA-ENTRADA TO LRD-TEXTO.
+005010     WRITE LINEA-RECHAZO FROM LINEA-RECHAZO-DET.
+005020 2200-RECHAZAR-REGISTRO-EXIT.
+005030     EXIT.
+005040
+005050******************************************************************
+005060*    1400-ESCRIBIR-CHECKPOINT
+005070*    Vuelca a disco el numero del ultimo registro procesado y los
+005080*    totales acumulados hasta ese momento, para que un reinicio
+005090*    del lote pueda continuar sin repetir trabajo ya hecho.
+005100******************************************************************
+005110 1400-ESCRIBIR-CHECKPOINT.
+005120     OPEN OUTPUT CHECKPT-ARCHIVO.
+005130     MOVE CONTADOR-REGISTROS TO CKPT-ULTIMO-REGISTRO.
+005140     MOVE TOTAL-PALABRAS     TO CKPT-TOTAL-PALABRAS.
+005150     MOVE TOTAL-ORACIONES    TO CKPT-TOTAL-ORACIONES.
+005160     MOVE TOTAL-CARACTERES   TO CKPT-TOTAL-CARACTERES.
+005170     MOVE TOTAL-TEXTOS       TO CKPT-TOTAL-TEXTOS.
+005180     MOVE CONTADOR-RECHAZADOS TO CKPT-TOTAL-RECHAZADOS.
+005190     WRITE REG-CHECKPT.
+005200     CLOSE CHECKPT-ARCHIVO.
+005210 1400-ESCRIBIR-CHECKPOINT-EXIT.
+005220     EXIT.
+005230
+005240******************************************************************
+005250*    3000-ANALIZAR-FRASE
+005260*    Nucleo del analisis de texto: recorre FRASE caracter a
+005270*    caracter contando palabras, oraciones y caracteres, y
+005280*    localizando la palabra y la oracion mas largas. Tambien
+005290*    alimenta la tabla de frecuencia de palabras del texto.
+005300******************************************************************
+005310 3000-ANALIZAR-FRASE.
+005320     MOVE 0 TO LARGO.
+005330     MOVE 0 TO CARACTERES.
+005340     MOVE 1 TO NUM-PALABRAS.
+005350     MOVE 0 TO NUM-ORACIONES.
+005360     MOVE 0 TO INICIO-LARGA.
+005370     MOVE 0 TO INICIO-TEMP.
+005380     MOVE 0 TO CONT-LARGA.
+005390     MOVE 0 TO CONT-TEMP.
+005400     MOVE SPACES TO MAS-LARGA.
+005410     MOVE 0 TO ORACION-INICIO-LARGA.
+005420     MOVE 1 TO ORACION-INICIO-TEMP.
+005430     MOVE 0 TO ORACION-LARGA.
+005440     MOVE 0 TO ORACION-TEMP.
+005450     MOVE SPACES TO ORACION-MAS-LARGA.
+005460     MOVE 0 TO ORACION-PALABRAS-TEMP.
+005470     MOVE 0 TO ORACION-PALABRAS-LARGA.
+005480     MOVE 0 TO NUM-PALABRAS-DISTINTAS.
+005490     MOVE SPACES TO TABLA-PALABRAS.
+005500
+005510     INSPECT FRASE
+005520         TALLYING LARGO FOR CHARACTERS.
+005530
+005540     MOVE 1 TO CONT.
+005550     MOVE 2 TO CONT1.
+005560
+005570     PERFORM VARYING CONT FROM 1 BY 1 UNTIL CONT > LARGO
+005580
+005590*        CONTAMOS LOS CARACTERES (VALE PARA MINUSCULAS, TILDES
+005600*        Y ENE PORQUE SOLO SE COMPARA CONTRA EL ESPACIO EN
+005610*        BLANCO, NO CONTRA UN RANGO DE MAYUSCULAS)
+005620
+005630         IF FRASE(CONT:1) NOT = SPACE THEN
+005640             ADD 1 TO CARACTERES
+005650         END-IF
+005660
+005670*        CONTAMOS LAS ORACIONES: PUNTO, EXCLAMACION O
+005680*        INTERROGACION CIERRAN UNA ORACION
+005690
+005700         IF FRASE(CONT:1) = '.' OR FRASE(CONT:1) = '!'
+005710             OR FRASE(CONT:1) = '?' THEN
+005720             ADD 1 TO NUM-ORACIONES
+005730         END-IF
+005740
+005750*        CONTAMOS LAS PALABRAS
+005760
+005770         IF (FRASE(CONT:1) = SPACE OR FRASE(CONT:1) = '.'
+005780             OR FRASE(CONT:1) = '!' OR FRASE(CONT:1) = '?')
+005790             AND FRASE(CONT1:1) NOT = SPACE THEN
+005800             ADD 1 TO NUM-PALABRAS
+005810         END-IF
+005830
+005840*        EVITAMOS SALIR DE LA LONGITUD DE LA FRASE
+005850
+005860         IF CONT1 = LARGO THEN
+005870             COMPUTE CONT1 = LARGO - 1
+005880         END-IF
+005890
+005900*        SE CALCULA LA PALABRA MAS LARGA Y SE ALIMENTA LA
+005910*        TABLA DE FRECUENCIA DE PALABRAS
+005920
+005930         IF FRASE(CONT:1) NOT = SPACE AND FRASE(CONT:1) NOT = '.'
+005940             AND FRASE(CONT:1) NOT = '!'
+005950             AND FRASE(CONT:1) NOT = '?' THEN
+005960             IF CONT-TEMP NOT = 0 THEN
+005970                 ADD 1 TO CONT-TEMP
+005980             ELSE
+005990                 ADD 1 TO CONT-TEMP
+006000                 MOVE CONT TO INICIO-TEMP
+006005                 ADD 1 TO ORACION-PALABRAS-TEMP
+006010             END-IF
+006020         ELSE
+006030             IF CONT-TEMP > CONT-LARGA THEN
+006040                 MOVE CONT-TEMP TO CONT-LARGA
+006050                 MOVE INICIO-TEMP TO INICIO-LARGA
+006060                 MOVE FRASE(INICIO-LARGA:CONT-LARGA)
+006070                     TO MAS-LARGA
+006080             END-IF
+006090             IF CONT-TEMP > 0 THEN
+006100                 MOVE SPACES TO PALABRA-ACTUAL
+006110                 MOVE FRASE(INICIO-TEMP:CONT-TEMP)
+006120                     TO PALABRA-ACTUAL
+006130                 PERFORM 4000-ACUMULAR-PALABRA
+006140                     THRU 4000-ACUMULAR-PALABRA-EXIT
+006150             END-IF
+006160             MOVE 0 TO CONT-TEMP
+006170             MOVE 0 TO INICIO-TEMP
+006180         END-IF
+006190
+006200*        SE CALCULA LA ORACION MAS LARGA
+006210
+006220         IF FRASE(CONT:1) = '.' OR FRASE(CONT:1) = '!'
+006230             OR FRASE(CONT:1) = '?' THEN
+006240             IF ORACION-TEMP > ORACION-LARGA THEN
+006250                 MOVE ORACION-TEMP TO ORACION-LARGA
+006260                 MOVE ORACION-INICIO-TEMP TO ORACION-INICIO-LARGA
+006270                 MOVE FRASE(ORACION-INICIO-LARGA:ORACION-LARGA)
+006280                     TO ORACION-MAS-LARGA
+006290                 MOVE ORACION-PALABRAS-TEMP
+006300                     TO ORACION-PALABRAS-LARGA
+006310             END-IF
+006320             MOVE 0 TO ORACION-TEMP
+006330             MOVE 0 TO ORACION-PALABRAS-TEMP
+006335         ELSE
+006336
+006337*            SE SALTAN LOS ESPACIOS SEPARADORES QUE SIGUEN AL
+006338*            PUNTO/EXCLAMACION/INTERROGACION: EL INICIO DE LA
+006339*            ORACION SE FIJA EN EL PRIMER CARACTER QUE REALMENTE
+006340*            SE CUENTA, IGUAL QUE SE HACE CON INICIO-TEMP PARA LA
+006341*            PALABRA MAS LARGA, EN LUGAR DE UN DESPLAZAMIENTO FIJO
+006342*            QUE SOLO VALE SI HAY EXACTAMENTE UN ESPACIO DE MAS
+006350             IF FRASE(CONT:1) = SPACE AND ORACION-TEMP = 0
+006360                 CONTINUE
+006370             ELSE
+006380                 IF ORACION-TEMP = 0
+006390                     MOVE CONT TO ORACION-INICIO-TEMP
+006400                 END-IF
+006410                 ADD 1 TO ORACION-TEMP
+006420             END-IF
+006430         END-IF
+006431
+006432*        ANADIMOS 1 A LA VARIABLE CONTADOR
+006433
+006434         ADD 1 TO CONT1
+006435     END-PERFORM.
+006436
+006437*    SI LA FRASE NO TERMINA EN PUNTO/EXCLAMACION/INTERROGACION
+006438*    (UN "RUN-ON" SIN PUNTUACION FINAL), LA ULTIMA ORACION NUNCA
+006439*    PASA POR EL TRAMO "IF FRASE(CONT:1) = '.' OR ..." DE ARRIBA
+006440*    Y SE QUEDARIA SIN VOLCAR: SE FUERZA AQUI EL MISMO VOLCADO
+006441*    QUE SE HACE DENTRO DEL BUCLE PARA LA ORACION EN CURSO
+006442
+006443     IF ORACION-TEMP > ORACION-LARGA THEN
+006444         MOVE ORACION-TEMP TO ORACION-LARGA
+006445         MOVE ORACION-INICIO-TEMP TO ORACION-INICIO-LARGA
+006446         MOVE FRASE(ORACION-INICIO-LARGA:ORACION-LARGA)
+006447             TO ORACION-MAS-LARGA
+006448         MOVE ORACION-PALABRAS-TEMP
+006449             TO ORACION-PALABRAS-LARGA
+006450     END-IF.
+006460
+006470     IF NUM-PALABRAS > 0
+006480         COMPUTE LONG-MEDIA =
+006490             (CARACTERES - NUM-ORACIONES) / NUM-PALABRAS
+006500     END-IF.
+006505
+006506     PERFORM 6000-SELECCIONAR-TOP10
+006507         THRU 6000-SELECCIONAR-TOP10-EXIT.
+006510
+006520     DISPLAY 'LAS PALABRAS SERIAN: ' NUM-PALABRAS.
+006530     DISPLAY 'LAS ORACIONES SERIAN: ' NUM-ORACIONES.
+006540     DISPLAY 'LOS CARACTERES TOTALES SERIAN: ' CARACTERES.
+006550     DISPLAY 'LA LONGITUD MEDIA DE LAS PALABRAS ES: ' LONG-MEDIA.
+006560     DISPLAY 'LA PALABRA MAS LARGA ES: ' MAS-LARGA.
+006570 3000-ANALIZAR-FRASE-EXIT.
+006580     EXIT.
+006590
+006600******************************************************************
+006610*    4000-ACUMULAR-PALABRA
+006620*    Busca PALABRA-ACTUAL en la tabla de palabras del texto; si ya
+006630*    existe le suma una ocurrencia, y si no existe crea una
+006640*    entrada nueva (hasta el limite de la tabla).
+006650******************************************************************
+006660 4000-ACUMULAR-PALABRA.
+006670     MOVE 'N' TO PALABRA-ENCONTRADA.
+006680     PERFORM VARYING IDX-PALABRA FROM 1 BY 1
+006690         UNTIL IDX-PALABRA > NUM-PALABRAS-DISTINTAS
+006700         IF TP-PALABRA(IDX-PALABRA) = PALABRA-ACTUAL THEN
+006710             ADD 1 TO TP-CONTADOR(IDX-PALABRA)
+006720             MOVE 'S' TO PALABRA-ENCONTRADA
+006730         END-IF
+006740     END-PERFORM.
+006750
+006760     IF PALABRA-ENCONTRADA = 'N' AND NUM-PALABRAS-DISTINTAS < 100
+006770         ADD 1 TO NUM-PALABRAS-DISTINTAS
+006780         MOVE PALABRA-ACTUAL TO TP-PALABRA(NUM-PALABRAS-DISTINTAS)
+006790         MOVE 1 TO TP-CONTADOR(NUM-PALABRAS-DISTINTAS)
+006800     END-IF.
+006810 4000-ACUMULAR-PALABRA-EXIT.
+006820     EXIT.
+006830
+006840******************************************************************
+006850*    5000-ESCRIBIR-DETALLE
+006860*    Escribe en el informe la linea de detalle de la frase
+006870*    analizada, el listado de sus 10 palabras mas repetidas y la
+006880*    oracion mas larga; acumula los totales del lote; y escribe
+006890*    el registro resumen de metricas para el fichero de salida.
+006900******************************************************************
+006910 5000-ESCRIBIR-DETALLE.
+006920     MOVE CONTADOR-REGISTROS TO LD-REGISTRO.
+006930     MOVE NUM-PALABRAS   TO LD-PALABRAS.
+006940     MOVE NUM-ORACIONES  TO LD-ORACIONES.
+006950     MOVE CARACTERES     TO LD-CARACTERES.
+006960     MOVE LONG-MEDIA     TO LD-LONG-MEDIA.
+006970     MOVE MAS-LARGA      TO LD-PALABRA-LARGA.
+006980     WRITE LINEA-REPORTE FROM LINEA-DETALLE.
+006990
+007000     MOVE ORACION-PALABRAS-LARGA TO LOL-PALABRAS.
+007010     MOVE ORACION-MAS-LARGA TO LOL-TEXTO.
+007020     WRITE LINEA-REPORTE FROM LINEA-ORACION-LARGA.
+007030
+007040     PERFORM VARYING IDX-TOP FROM 1 BY 1 UNTIL IDX-TOP > 10
+007050         IF TOP10-PALABRA(IDX-TOP) NOT = SPACES
+007060             MOVE TOP10-PALABRA(IDX-TOP) TO LTP-PALABRA
+007070             MOVE TOP10-CONTADOR(IDX-TOP) TO LTP-CONTADOR
+007080             WRITE LINEA-REPORTE FROM LINEA-TOP-PALABRA
+007090         END-IF
+007100     END-PERFORM.
+007110
+007120     WRITE LINEA-REPORTE FROM LINEA-BLANCO.
+007130
+007140     ADD NUM-PALABRAS  TO TOTAL-PALABRAS.
+007150     ADD NUM-ORACIONES TO TOTAL-ORACIONES.
+007160     ADD CARACTERES    TO TOTAL-CARACTERES.
+007170     ADD 1             TO TOTAL-TEXTOS.
+007190
+007200     MOVE SPACES TO REG-RESUMEN.
+007210     MOVE CONTADOR-REGISTROS TO RES-NUM-REGISTRO.
+007220     MOVE NUM-PALABRAS   TO RES-NUM-PALABRAS.
+007230     MOVE NUM-ORACIONES  TO RES-NUM-ORACIONES.
+007240     MOVE CARACTERES     TO RES-CARACTERES.
+007250     MOVE LONG-MEDIA     TO RES-LONG-MEDIA.
+007260     MOVE MAS-LARGA      TO RES-PALABRA-MAS-LARGA.
+007270     MOVE ORACION-LARGA  TO RES-ORACION-MAS-LARGA-LEN.
+007280     WRITE REG-RESUMEN.
+007290 5000-ESCRIBIR-DETALLE-EXIT.
+007300     EXIT.
+007310
+007320******************************************************************
+007330*    6000-SELECCIONAR-TOP10
+007340*    Selecciona, de la tabla de frecuencia de palabras del texto,
+007350*    las 10 entradas con mas ocurrencias (orden descendente).
+007360******************************************************************
+007370 6000-SELECCIONAR-TOP10.
+007380     MOVE SPACES TO TABLA-TOP10.
+007390     PERFORM VARYING IDX-PALABRA FROM 1 BY 1
+007400         UNTIL IDX-PALABRA > 100
+007410         MOVE 'N' TO USADO-PALABRA(IDX-PALABRA)
+007420     END-PERFORM.
+007430
+007440     PERFORM VARYING IDX-TOP FROM 1 BY 1 UNTIL IDX-TOP > 10
+007450         MOVE 0 TO CONTADOR-MAXIMO
+007460         MOVE 0 TO IDX-ORIGEN
+007470         PERFORM VARYING IDX-PALABRA FROM 1 BY 1
+007480             UNTIL IDX-PALABRA > NUM-PALABRAS-DISTINTAS
+007490             IF USADO-PALABRA(IDX-PALABRA) = 'N' AND
+007500                 TP-CONTADOR(IDX-PALABRA) > CONTADOR-MAXIMO THEN
+007510                 MOVE TP-CONTADOR(IDX-PALABRA) TO CONTADOR-MAXIMO
+007520                 MOVE IDX-PALABRA TO IDX-ORIGEN
+007530             END-IF
+007540         END-PERFORM
+007550         IF IDX-ORIGEN > 0
+007560             MOVE TP-PALABRA(IDX-ORIGEN) TO TOP10-PALABRA(IDX-TOP)
+007570             MOVE TP-CONTADOR(IDX-ORIGEN)
+007580                 TO TOP10-CONTADOR(IDX-TOP)
+007590             MOVE 'S' TO USADO-PALABRA(IDX-ORIGEN)
+007600         END-IF
+007610     END-PERFORM.
+007620 6000-SELECCIONAR-TOP10-EXIT.
+007630     EXIT.
+007640
+007650******************************************************************
+007660*    7000-ACTUALIZAR-DICCIONARIO
+007670*    Vuelca la tabla de frecuencia de palabras de este texto al
+007680*    diccionario acumulado entre ejecuciones (lo crea si la
+007690*    palabra es nueva, o suma las ocurrencias si ya existia).
+007700******************************************************************
+007710 7000-ACTUALIZAR-DICCIONARIO.
+007720     PERFORM VARYING IDX-PALABRA FROM 1 BY 1
+007730         UNTIL IDX-PALABRA > NUM-PALABRAS-DISTINTAS
+007740         MOVE SPACES TO DIC-PALABRA
+007750         MOVE TP-PALABRA(IDX-PALABRA) TO DIC-PALABRA
+007760         READ DICCIONARIO-ARCHIVO
+007770             INVALID KEY
+007780                 MOVE TP-CONTADOR(IDX-PALABRA) TO DIC-CONTADOR
+007790                 WRITE REG-DICCIONARIO
+007800             NOT INVALID KEY
+007810                 ADD TP-CONTADOR(IDX-PALABRA) TO DIC-CONTADOR
+007820                 REWRITE REG-DICCIONARIO
+007830         END-READ
+007840     END-PERFORM.
+007850 7000-ACTUALIZAR-DICCIONARIO-EXIT.
+007860     EXIT.
+007870
+007880******************************************************************
+007890*    8000-FINALIZAR-PROCESO
+007900*    Escribe la linea de gran total del informe, cierra todos
+007910*    los ficheros del lote y deja el checkpoint a cero porque el
+007920*    lote ha terminado con normalidad.
+007930******************************************************************
+007940 8000-FINALIZAR-PROCESO.
+007945
+007946*    SI REPORTE-ARCHIVO NO SE LLEGO A ABRIR EN ESTA EJECUCION
+007947*    (POR EJEMPLO, PORQUE ENTRADA-ARCHIVO NO SE PUDO ABRIR EN
+007948*    1000-INICIALIZAR-PROCESO), NO HAY NADA QUE ESCRIBIR NI QUE
+007949*    CERRAR: SALIR SIN TOCAR NINGUN FICHERO DE SALIDA
+007950
+007955     IF NOT SALIDAS-QUEDARON-ABIERTAS
+007956         GO TO 8000-FINALIZAR-PROCESO-EXIT
+007957     END-IF.
+007960
+007965     IF TOTAL-PALABRAS > 0
+007970         COMPUTE GRAN-LONGITUD-MEDIA =
+007975             (TOTAL-CARACTERES - TOTAL-ORACIONES) / TOTAL-PALABRAS
+007980     END-IF.
+007990
+008000     WRITE LINEA-REPORTE FROM LINEA-TOTAL-1.
+008010     MOVE TOTAL-TEXTOS TO LT-TEXTOS.
+008020     WRITE LINEA-REPORTE FROM LINEA-TOTAL-2.
+008030     MOVE TOTAL-PALABRAS TO LT-PALABRAS.
+008040     WRITE LINEA-REPORTE FROM LINEA-TOTAL-3.
+008050     MOVE TOTAL-ORACIONES TO LT-ORACIONES.
+008060     WRITE LINEA-REPORTE FROM LINEA-TOTAL-4.
+008070     MOVE TOTAL-CARACTERES TO LT-CARACTERES.
+008080     WRITE LINEA-REPORTE FROM LINEA-TOTAL-5.
+008090     MOVE GRAN-LONGITUD-MEDIA TO LT-LONG-MEDIA.
+008100     WRITE LINEA-REPORTE FROM LINEA-TOTAL-6.
+008110     MOVE CONTADOR-RECHAZADOS TO LT-RECHAZADOS.
+008120     WRITE LINEA-REPORTE FROM LINEA-TOTAL-7.
+008130
+008140     CLOSE REPORTE-ARCHIVO.
+008150     CLOSE RECHAZOS-ARCHIVO.
+008160     CLOSE RESUMEN-ARCHIVO.
+008180
+008181     IF DICCIONARIO-QUEDO-ABIERTO
+008182         CLOSE DICCIONARIO-ARCHIVO
+008183     END-IF.
+008184
+008185     IF ENTRADA-QUEDO-ABIERTA
+008186         CLOSE ENTRADA-ARCHIVO
+008187     END-IF.
+008190
+008210*    EL LOTE TERMINO CON NORMALIDAD: SE REINICIA EL CHECKPOINT
+008220*    PARA QUE LA PROXIMA EJECUCION EMPIECE DE NUEVO DESDE EL
+008230*    PRIMER REGISTRO
+008240
+008250     OPEN OUTPUT CHECKPT-ARCHIVO.
+008260     MOVE ZERO TO REG-CHECKPT.
+008270     WRITE REG-CHECKPT.
+008280     CLOSE CHECKPT-ARCHIVO.
+008300 8000-FINALIZAR-PROCESO-EXIT.
+008310     EXIT.
+008320
+008330 END PROGRAM RETO-19.
+008340
